@@ -1,41 +1,554 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. EXERCISE.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 WS-NUM   PIC 9(03).
-01 WS-I     PIC 9(03).
-01 WS-REM   PIC 9(03).
-01 WS-QUOT  PIC 9(03).
-01 WS-FLAG  PIC X VALUE 'Y'.
-
-PROCEDURE DIVISION.
-
-    MOVE 2 TO WS-NUM.
-
-    PERFORM UNTIL WS-NUM > 200
-
-        MOVE 'Y' TO WS-FLAG
-        MOVE 2 TO WS-I
-
-        PERFORM UNTIL WS-I >= WS-NUM
-            DIVIDE WS-NUM BY WS-I
-                GIVING WS-QUOT
-                REMAINDER WS-REM
-
-            IF WS-REM = 0
-                MOVE 'N' TO WS-FLAG
-                EXIT PERFORM
-            END-IF
-
-            ADD 1 TO WS-I
-        END-PERFORM
-
-        IF WS-FLAG = 'Y'
-            DISPLAY WS-NUM
-        END-IF
-
-        ADD 1 TO WS-NUM
-    END-PERFORM.
-
-STOP RUN.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. EXERCISE.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT CONTROL-CARD-FILE ASSIGN TO "CONTROLCD"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS WS-CC-STATUS.
+
+    SELECT PRIME-OUT-FILE ASSIGN TO "PRIMEOUT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-PRIMEOUT-STATUS.
+
+    SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-CKPT-STATUS.
+
+    SELECT PRIME-VSAM-FILE ASSIGN TO "PRIMEVSAM"
+        ORGANIZATION IS INDEXED
+        ACCESS MODE IS DYNAMIC
+        RECORD KEY IS VSAM-PRIME-KEY
+        FILE STATUS IS WS-VSAM-STATUS.
+
+    SELECT FACTOR-OUT-FILE ASSIGN TO "FACTOROUT"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-FACTOUT-STATUS.
+
+    SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+        ORGANIZATION IS SEQUENTIAL
+        FILE STATUS IS WS-AUDIT-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+
+FD  CONTROL-CARD-FILE.
+01  CC-RECORD.
+    05 CC-LOW-BOUND-X        PIC X(05).
+    05 CC-HIGH-BOUND-X       PIC X(05).
+    05 CC-MODE               PIC X(01).
+
+FD  PRIME-OUT-FILE.
+01  PRIME-OUT-RECORD         PIC 9(03).
+
+FD  CHECKPOINT-FILE.
+01  CHECKPOINT-RECORD.
+    05 CKPT-NUM                   PIC 9(03).
+    05 CKPT-LOW-BOUND             PIC 9(03).
+    05 CKPT-HIGH-BOUND            PIC 9(03).
+    05 CKPT-CANDIDATES-TESTED     PIC 9(05).
+    05 CKPT-PRIME-COUNT           PIC 9(05).
+    05 CKPT-MIN-PRIME             PIC 9(03).
+    05 CKPT-MAX-PRIME             PIC 9(03).
+    05 CKPT-PREV-PRIME            PIC 9(03).
+    05 CKPT-TWIN-COUNT            PIC 9(05).
+    05 CKPT-MAX-GAP               PIC 9(03).
+    05 CKPT-MAX-GAP-LOW           PIC 9(03).
+    05 CKPT-MAX-GAP-HIGH          PIC 9(03).
+
+FD  PRIME-VSAM-FILE.
+01  PRIME-VSAM-RECORD.
+    05 VSAM-PRIME-KEY        PIC 9(03).
+    05 VSAM-PRIME-FLAG       PIC X(01).
+
+FD  FACTOR-OUT-FILE.
+01  FACTOR-OUT-RECORD.
+    05 FACTOR-NUMBER         PIC 9(03).
+    05 FILLER                PIC X(01).
+    05 FACTOR-SMALLEST       PIC 9(03).
+
+FD  AUDIT-LOG-FILE.
+01  AUDIT-LOG-RECORD         PIC X(80).
+
+WORKING-STORAGE SECTION.
+01 WS-NUM   PIC 9(03).
+01 WS-I     PIC 9(03).
+01 WS-REM   PIC 9(03).
+01 WS-QUOT  PIC 9(03).
+01 WS-FLAG  PIC X VALUE 'Y'.
+
+01 WS-LOW-BOUND   PIC 9(03) VALUE 2.
+01 WS-MAX-NUM     PIC 9(03) VALUE 200.
+01 WS-MODE        PIC X VALUE 'T'.
+01 WS-CC-STATUS   PIC XX.
+01 WS-PRIMEOUT-STATUS PIC XX.
+01 WS-CKPT-STATUS PIC XX.
+01 WS-VSAM-STATUS PIC XX.
+01 WS-FACTOUT-STATUS PIC XX.
+01 WS-SMALLEST-FACTOR PIC 9(03) VALUE 0.
+01 WS-AUDIT-STATUS    PIC XX.
+
+01 WS-AUDIT-LINE        PIC X(80) VALUE SPACES.
+01 WS-AUDIT-LOW-EDIT    PIC ZZ9.
+01 WS-AUDIT-HIGH-EDIT   PIC ZZ9.
+01 WS-AUDIT-COUNT-EDIT  PIC ZZZZ9.
+01 WS-AUDIT-RC-EDIT     PIC ZZ9.
+01 WS-CKPT-COUNTER  PIC 9(05) VALUE 0.
+01 WS-CKPT-INTERVAL PIC 9(05) VALUE 1.
+01 WS-RESTART-FOUND PIC X VALUE 'N'.
+01 WS-START-NUM   PIC 9(03).
+01 WS-FILES-OK    PIC X VALUE 'Y'.
+
+01 WS-VALID-PARMS   PIC X VALUE 'Y'.
+01 WS-ERROR-MSG     PIC X(60) VALUE SPACES.
+01 WS-RETURN-CODE   PIC 9(03) VALUE 0.
+01 WS-EDIT-LOW       PIC 9(05) VALUE 0.
+01 WS-EDIT-HIGH      PIC 9(05) VALUE 0.
+
+01 WS-SIEVE-TABLE.
+    05 WS-SIEVE-ENTRY OCCURS 999 TIMES.
+        10 WS-SIEVE-FLAG   PIC X.
+        10 WS-SIEVE-FACTOR PIC 9(03).
+01 WS-SIEVE-I     PIC 9(06).
+01 WS-SIEVE-J     PIC 9(06).
+01 WS-SIEVE-IDX   PIC 9(06).
+
+01 WS-CANDIDATES-TESTED PIC 9(05) VALUE 0.
+01 WS-PRIME-COUNT       PIC 9(05) VALUE 0.
+01 WS-MIN-PRIME         PIC 9(03) VALUE 0.
+01 WS-MAX-PRIME         PIC 9(03) VALUE 0.
+
+01 WS-PREV-PRIME        PIC 9(03) VALUE 0.
+01 WS-GAP               PIC 9(03) VALUE 0.
+01 WS-TWIN-COUNT        PIC 9(05) VALUE 0.
+01 WS-MAX-GAP           PIC 9(03) VALUE 0.
+01 WS-MAX-GAP-LOW       PIC 9(03) VALUE 0.
+01 WS-MAX-GAP-HIGH      PIC 9(03) VALUE 0.
+
+01 WS-START-DATETIME    PIC X(21).
+01 WS-END-DATETIME      PIC X(21).
+01 WS-START-SECONDS     PIC 9(07) VALUE 0.
+01 WS-END-SECONDS       PIC 9(07) VALUE 0.
+01 WS-ELAPSED-SECONDS   PIC 9(07) VALUE 0.
+
+PROCEDURE DIVISION.
+
+0000-MAIN-LOGIC.
+    MOVE FUNCTION CURRENT-DATE TO WS-START-DATETIME
+    PERFORM 1000-READ-CONTROL-CARD
+    PERFORM 1200-VALIDATE-PARAMETERS
+
+    IF WS-VALID-PARMS = 'Y'
+        PERFORM 1300-CHECK-RESTART
+        PERFORM 1400-OPEN-OUTPUT-FILES
+
+        IF WS-FILES-OK = 'Y'
+            EVALUATE WS-MODE
+                WHEN 'S'
+                    PERFORM 2100-BUILD-SIEVE
+                    PERFORM 2300-PROCESS-SIEVE-RANGE
+                WHEN OTHER
+                    PERFORM 2200-PROCESS-TRIAL-RANGE
+            END-EVALUATE
+
+            CLOSE PRIME-OUT-FILE
+            CLOSE PRIME-VSAM-FILE
+            CLOSE FACTOR-OUT-FILE
+
+            *> clean finish - clear the checkpoint file so the next run starts fresh
+            CLOSE CHECKPOINT-FILE
+            OPEN OUTPUT CHECKPOINT-FILE
+            CLOSE CHECKPOINT-FILE
+
+            PERFORM 3000-WRITE-SUMMARY-REPORT
+        END-IF
+    END-IF
+
+    PERFORM 3200-WRITE-AUDIT-LOG
+
+    MOVE WS-RETURN-CODE TO RETURN-CODE
+    STOP RUN.
+
+1000-READ-CONTROL-CARD.
+    OPEN INPUT CONTROL-CARD-FILE
+    IF WS-CC-STATUS = "00"
+        READ CONTROL-CARD-FILE
+            AT END
+                MOVE "00002" TO CC-LOW-BOUND-X
+                MOVE "00200" TO CC-HIGH-BOUND-X
+                MOVE 'T' TO CC-MODE
+        END-READ
+        CLOSE CONTROL-CARD-FILE
+    ELSE
+        MOVE "00002" TO CC-LOW-BOUND-X
+        MOVE "00200" TO CC-HIGH-BOUND-X
+        MOVE 'T' TO CC-MODE
+    END-IF.
+
+1200-VALIDATE-PARAMETERS.
+    MOVE 'Y' TO WS-VALID-PARMS
+
+    IF CC-LOW-BOUND-X IS NOT NUMERIC
+        MOVE 'N' TO WS-VALID-PARMS
+        MOVE "INVALID CONTROL CARD - LOW BOUND IS NOT NUMERIC"
+            TO WS-ERROR-MSG
+    END-IF
+
+    IF WS-VALID-PARMS = 'Y' AND CC-HIGH-BOUND-X IS NOT NUMERIC
+        MOVE 'N' TO WS-VALID-PARMS
+        MOVE "INVALID CONTROL CARD - HIGH BOUND IS NOT NUMERIC"
+            TO WS-ERROR-MSG
+    END-IF
+
+    MOVE 0 TO WS-EDIT-LOW
+    MOVE 0 TO WS-EDIT-HIGH
+    IF CC-LOW-BOUND-X IS NUMERIC
+        MOVE CC-LOW-BOUND-X TO WS-EDIT-LOW
+    END-IF
+    IF CC-HIGH-BOUND-X IS NUMERIC
+        MOVE CC-HIGH-BOUND-X TO WS-EDIT-HIGH
+    END-IF
+
+    IF WS-VALID-PARMS = 'Y'
+        IF WS-EDIT-HIGH > 999
+            MOVE 'N' TO WS-VALID-PARMS
+            MOVE "INVALID CONTROL CARD - HIGH BOUND EXCEEDS 999"
+                TO WS-ERROR-MSG
+        END-IF
+
+        IF WS-VALID-PARMS = 'Y' AND WS-EDIT-LOW < 2
+            MOVE 'N' TO WS-VALID-PARMS
+            MOVE "INVALID CONTROL CARD - LOW BOUND MUST BE AT LEAST 2"
+                TO WS-ERROR-MSG
+        END-IF
+    END-IF
+
+    IF WS-VALID-PARMS = 'Y' AND WS-EDIT-LOW > WS-EDIT-HIGH
+        MOVE 'N' TO WS-VALID-PARMS
+        MOVE "INVALID CONTROL CARD - LOW BOUND EXCEEDS HIGH BOUND"
+            TO WS-ERROR-MSG
+    END-IF
+
+    *> WS-LOW-BOUND/WS-MAX-NUM feed 3200-WRITE-AUDIT-LOG regardless of
+    *> whether the control card passed validation, so they always carry
+    *> whatever was actually entered (or 0 for a non-numeric field)
+    *> instead of silently keeping their hardcoded 2/200 defaults.
+    MOVE WS-EDIT-LOW TO WS-LOW-BOUND
+    MOVE WS-EDIT-HIGH TO WS-MAX-NUM
+
+    IF WS-VALID-PARMS = 'Y'
+        IF CC-MODE = 'S'
+            MOVE 'S' TO WS-MODE
+        ELSE
+            MOVE 'T' TO WS-MODE
+        END-IF
+    ELSE
+        DISPLAY WS-ERROR-MSG
+        MOVE 16 TO WS-RETURN-CODE
+    END-IF.
+
+1300-CHECK-RESTART.
+    MOVE WS-LOW-BOUND TO WS-START-NUM
+    MOVE 'N' TO WS-RESTART-FOUND
+
+    OPEN INPUT CHECKPOINT-FILE
+    IF WS-CKPT-STATUS = "00"
+        PERFORM UNTIL WS-CKPT-STATUS NOT = "00"
+            READ CHECKPOINT-FILE
+                AT END
+                    CONTINUE
+                NOT AT END
+                    IF CKPT-LOW-BOUND = WS-LOW-BOUND
+                            AND CKPT-HIGH-BOUND = WS-MAX-NUM
+                        MOVE CKPT-NUM TO WS-START-NUM
+                        MOVE 'Y' TO WS-RESTART-FOUND
+                        MOVE CKPT-CANDIDATES-TESTED TO WS-CANDIDATES-TESTED
+                        MOVE CKPT-PRIME-COUNT TO WS-PRIME-COUNT
+                        MOVE CKPT-MIN-PRIME TO WS-MIN-PRIME
+                        MOVE CKPT-MAX-PRIME TO WS-MAX-PRIME
+                        MOVE CKPT-PREV-PRIME TO WS-PREV-PRIME
+                        MOVE CKPT-TWIN-COUNT TO WS-TWIN-COUNT
+                        MOVE CKPT-MAX-GAP TO WS-MAX-GAP
+                        MOVE CKPT-MAX-GAP-LOW TO WS-MAX-GAP-LOW
+                        MOVE CKPT-MAX-GAP-HIGH TO WS-MAX-GAP-HIGH
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE CHECKPOINT-FILE
+    END-IF
+
+    IF WS-RESTART-FOUND = 'Y'
+        DISPLAY "RESTARTING SCAN AT " WS-START-NUM " (CHECKPOINT FOUND)"
+    END-IF.
+
+1400-OPEN-OUTPUT-FILES.
+    MOVE 'Y' TO WS-FILES-OK
+
+    IF WS-RESTART-FOUND = 'Y'
+        OPEN EXTEND PRIME-OUT-FILE
+    ELSE
+        OPEN OUTPUT PRIME-OUT-FILE
+    END-IF
+    IF WS-PRIMEOUT-STATUS NOT = "00"
+        DISPLAY "ERROR OPENING PRIMEOUT - FILE STATUS " WS-PRIMEOUT-STATUS
+        MOVE 'N' TO WS-FILES-OK
+        MOVE 20 TO WS-RETURN-CODE
+    END-IF
+
+    IF WS-RESTART-FOUND = 'Y'
+        OPEN I-O PRIME-VSAM-FILE
+    ELSE
+        OPEN OUTPUT PRIME-VSAM-FILE
+    END-IF
+    IF WS-VSAM-STATUS NOT = "00"
+        DISPLAY "ERROR OPENING PRIMEVSAM - FILE STATUS " WS-VSAM-STATUS
+        MOVE 'N' TO WS-FILES-OK
+        MOVE 20 TO WS-RETURN-CODE
+    END-IF
+
+    IF WS-RESTART-FOUND = 'Y'
+        OPEN EXTEND FACTOR-OUT-FILE
+    ELSE
+        OPEN OUTPUT FACTOR-OUT-FILE
+    END-IF
+    IF WS-FACTOUT-STATUS NOT = "00"
+        DISPLAY "ERROR OPENING FACTOROUT - FILE STATUS " WS-FACTOUT-STATUS
+        MOVE 'N' TO WS-FILES-OK
+        MOVE 20 TO WS-RETURN-CODE
+    END-IF
+
+    *> CKPTFILE is only truncated once every other output file has
+    *> opened cleanly, so a checkpoint a prior run needs to resume from
+    *> survives an unrelated open failure on this run.
+    IF WS-FILES-OK = 'Y'
+        OPEN OUTPUT CHECKPOINT-FILE
+        IF WS-CKPT-STATUS NOT = "00"
+            DISPLAY "ERROR OPENING CKPTFILE - FILE STATUS " WS-CKPT-STATUS
+            MOVE 'N' TO WS-FILES-OK
+            MOVE 20 TO WS-RETURN-CODE
+        END-IF
+    END-IF.
+
+2100-BUILD-SIEVE.
+    PERFORM VARYING WS-SIEVE-IDX FROM 1 BY 1
+            UNTIL WS-SIEVE-IDX > WS-MAX-NUM
+        MOVE 'Y' TO WS-SIEVE-FLAG(WS-SIEVE-IDX)
+        MOVE 0 TO WS-SIEVE-FACTOR(WS-SIEVE-IDX)
+    END-PERFORM
+
+    IF WS-MAX-NUM >= 1
+        MOVE 'N' TO WS-SIEVE-FLAG(1)
+    END-IF
+
+    PERFORM VARYING WS-SIEVE-I FROM 2 BY 1
+            UNTIL WS-SIEVE-I > WS-MAX-NUM
+        IF WS-SIEVE-FLAG(WS-SIEVE-I) = 'Y'
+            COMPUTE WS-SIEVE-J = WS-SIEVE-I * WS-SIEVE-I
+            PERFORM UNTIL WS-SIEVE-J > WS-MAX-NUM
+                MOVE 'N' TO WS-SIEVE-FLAG(WS-SIEVE-J)
+                IF WS-SIEVE-FACTOR(WS-SIEVE-J) = 0
+                    MOVE WS-SIEVE-I TO WS-SIEVE-FACTOR(WS-SIEVE-J)
+                END-IF
+                ADD WS-SIEVE-I TO WS-SIEVE-J
+            END-PERFORM
+        END-IF
+    END-PERFORM.
+
+2200-PROCESS-TRIAL-RANGE.
+    MOVE WS-START-NUM TO WS-NUM
+
+    PERFORM UNTIL WS-NUM > WS-MAX-NUM
+
+        MOVE 'Y' TO WS-FLAG
+        MOVE 2 TO WS-I
+        MOVE 0 TO WS-SMALLEST-FACTOR
+        ADD 1 TO WS-CANDIDATES-TESTED
+
+        PERFORM UNTIL WS-I >= WS-NUM
+            DIVIDE WS-NUM BY WS-I
+                GIVING WS-QUOT
+                REMAINDER WS-REM
+
+            IF WS-REM = 0
+                MOVE 'N' TO WS-FLAG
+                MOVE WS-I TO WS-SMALLEST-FACTOR
+                EXIT PERFORM
+            END-IF
+
+            ADD 1 TO WS-I
+        END-PERFORM
+
+        IF WS-FLAG = 'Y'
+            PERFORM 2500-WRITE-PRIME-OUTPUTS
+        ELSE
+            PERFORM 2600-WRITE-COMPOSITE-OUTPUT
+        END-IF
+
+        PERFORM 2400-WRITE-CHECKPOINT
+
+        IF WS-NUM >= WS-MAX-NUM
+            EXIT PERFORM
+        END-IF
+        ADD 1 TO WS-NUM
+    END-PERFORM.
+
+2300-PROCESS-SIEVE-RANGE.
+    MOVE WS-START-NUM TO WS-NUM
+
+    PERFORM UNTIL WS-NUM > WS-MAX-NUM
+        IF WS-NUM >= 2
+            ADD 1 TO WS-CANDIDATES-TESTED
+            IF WS-SIEVE-FLAG(WS-NUM) = 'Y'
+                PERFORM 2500-WRITE-PRIME-OUTPUTS
+            ELSE
+                MOVE WS-SIEVE-FACTOR(WS-NUM) TO WS-SMALLEST-FACTOR
+                PERFORM 2600-WRITE-COMPOSITE-OUTPUT
+            END-IF
+        END-IF
+
+        PERFORM 2400-WRITE-CHECKPOINT
+
+        IF WS-NUM >= WS-MAX-NUM
+            EXIT PERFORM
+        END-IF
+        ADD 1 TO WS-NUM
+    END-PERFORM.
+
+2400-WRITE-CHECKPOINT.
+    ADD 1 TO WS-CKPT-COUNTER
+    IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL AND WS-NUM < WS-MAX-NUM
+        MOVE 0 TO WS-CKPT-COUNTER
+        COMPUTE CKPT-NUM = WS-NUM + 1
+        MOVE WS-LOW-BOUND TO CKPT-LOW-BOUND
+        MOVE WS-MAX-NUM TO CKPT-HIGH-BOUND
+        MOVE WS-CANDIDATES-TESTED TO CKPT-CANDIDATES-TESTED
+        MOVE WS-PRIME-COUNT TO CKPT-PRIME-COUNT
+        MOVE WS-MIN-PRIME TO CKPT-MIN-PRIME
+        MOVE WS-MAX-PRIME TO CKPT-MAX-PRIME
+        MOVE WS-PREV-PRIME TO CKPT-PREV-PRIME
+        MOVE WS-TWIN-COUNT TO CKPT-TWIN-COUNT
+        MOVE WS-MAX-GAP TO CKPT-MAX-GAP
+        MOVE WS-MAX-GAP-LOW TO CKPT-MAX-GAP-LOW
+        MOVE WS-MAX-GAP-HIGH TO CKPT-MAX-GAP-HIGH
+        WRITE CHECKPOINT-RECORD
+    END-IF.
+
+2500-WRITE-PRIME-OUTPUTS.
+    ADD 1 TO WS-PRIME-COUNT
+    IF WS-PRIME-COUNT = 1
+        MOVE WS-NUM TO WS-MIN-PRIME
+    END-IF
+    MOVE WS-NUM TO WS-MAX-PRIME
+
+    DISPLAY WS-NUM
+    MOVE WS-NUM TO PRIME-OUT-RECORD
+    WRITE PRIME-OUT-RECORD
+
+    MOVE WS-NUM TO VSAM-PRIME-KEY
+    MOVE 'Y' TO VSAM-PRIME-FLAG
+    WRITE PRIME-VSAM-RECORD
+        INVALID KEY
+            DISPLAY "DUPLICATE PRIME KEY ON RESTART - SKIPPING " WS-NUM
+            IF WS-RETURN-CODE < 4
+                MOVE 4 TO WS-RETURN-CODE
+            END-IF
+    END-WRITE
+
+    IF WS-PREV-PRIME NOT = 0
+        COMPUTE WS-GAP = WS-NUM - WS-PREV-PRIME
+        DISPLAY "PRIME GAP: " WS-PREV-PRIME " TO " WS-NUM
+            " = " WS-GAP
+
+        IF WS-GAP = 2
+            ADD 1 TO WS-TWIN-COUNT
+            DISPLAY "TWIN PRIME PAIR: (" WS-PREV-PRIME ", "
+                WS-NUM ")"
+        END-IF
+
+        IF WS-GAP > WS-MAX-GAP
+            MOVE WS-GAP TO WS-MAX-GAP
+            MOVE WS-PREV-PRIME TO WS-MAX-GAP-LOW
+            MOVE WS-NUM TO WS-MAX-GAP-HIGH
+        END-IF
+    END-IF
+
+    MOVE WS-NUM TO WS-PREV-PRIME.
+
+2600-WRITE-COMPOSITE-OUTPUT.
+    MOVE WS-NUM TO FACTOR-NUMBER
+    MOVE WS-SMALLEST-FACTOR TO FACTOR-SMALLEST
+    WRITE FACTOR-OUT-RECORD.
+
+3000-WRITE-SUMMARY-REPORT.
+    MOVE FUNCTION CURRENT-DATE TO WS-END-DATETIME
+    PERFORM 3050-COMPUTE-ELAPSED
+
+    DISPLAY " "
+    DISPLAY "===== PRIME SCAN SUMMARY ====="
+    DISPLAY "RANGE REQUESTED      : " WS-LOW-BOUND " TO " WS-MAX-NUM
+    DISPLAY "CANDIDATES TESTED    : " WS-CANDIDATES-TESTED
+    DISPLAY "PRIMES FOUND         : " WS-PRIME-COUNT
+    IF WS-PRIME-COUNT > 0
+        DISPLAY "SMALLEST PRIME       : " WS-MIN-PRIME
+        DISPLAY "LARGEST PRIME        : " WS-MAX-PRIME
+    END-IF
+    DISPLAY "ELAPSED SECONDS      : " WS-ELAPSED-SECONDS
+
+    PERFORM 3100-WRITE-TWIN-GAP-SUMMARY.
+
+3050-COMPUTE-ELAPSED.
+    COMPUTE WS-START-SECONDS =
+        FUNCTION NUMVAL(WS-START-DATETIME(9:2)) * 3600
+        + FUNCTION NUMVAL(WS-START-DATETIME(11:2)) * 60
+        + FUNCTION NUMVAL(WS-START-DATETIME(13:2))
+    COMPUTE WS-END-SECONDS =
+        FUNCTION NUMVAL(WS-END-DATETIME(9:2)) * 3600
+        + FUNCTION NUMVAL(WS-END-DATETIME(11:2)) * 60
+        + FUNCTION NUMVAL(WS-END-DATETIME(13:2))
+
+    IF WS-END-SECONDS >= WS-START-SECONDS
+        COMPUTE WS-ELAPSED-SECONDS = WS-END-SECONDS - WS-START-SECONDS
+    ELSE
+        COMPUTE WS-ELAPSED-SECONDS =
+            WS-END-SECONDS + 86400 - WS-START-SECONDS
+    END-IF.
+
+3100-WRITE-TWIN-GAP-SUMMARY.
+    DISPLAY "===== TWIN PRIME / GAP ANALYSIS ====="
+    DISPLAY "TWIN PRIME PAIRS FOUND : " WS-TWIN-COUNT
+    IF WS-MAX-GAP > 0
+        DISPLAY "LARGEST GAP            : " WS-MAX-GAP
+            " (BETWEEN " WS-MAX-GAP-LOW " AND " WS-MAX-GAP-HIGH ")"
+    END-IF.
+
+3200-WRITE-AUDIT-LOG.
+    MOVE SPACES TO WS-AUDIT-LINE
+    MOVE WS-LOW-BOUND TO WS-AUDIT-LOW-EDIT
+    MOVE WS-MAX-NUM TO WS-AUDIT-HIGH-EDIT
+    MOVE WS-PRIME-COUNT TO WS-AUDIT-COUNT-EDIT
+    MOVE WS-RETURN-CODE TO WS-AUDIT-RC-EDIT
+
+    STRING
+        WS-START-DATETIME(1:8) DELIMITED BY SIZE
+        " " DELIMITED BY SIZE
+        WS-START-DATETIME(9:6) DELIMITED BY SIZE
+        " RANGE=" DELIMITED BY SIZE
+        WS-AUDIT-LOW-EDIT DELIMITED BY SIZE
+        "-" DELIMITED BY SIZE
+        WS-AUDIT-HIGH-EDIT DELIMITED BY SIZE
+        " PRIMES=" DELIMITED BY SIZE
+        WS-AUDIT-COUNT-EDIT DELIMITED BY SIZE
+        " RC=" DELIMITED BY SIZE
+        WS-AUDIT-RC-EDIT DELIMITED BY SIZE
+        INTO WS-AUDIT-LINE
+    END-STRING
+
+    OPEN EXTEND AUDIT-LOG-FILE
+    IF WS-AUDIT-STATUS NOT = "00"
+        OPEN OUTPUT AUDIT-LOG-FILE
+    END-IF
+
+    MOVE WS-AUDIT-LINE TO AUDIT-LOG-RECORD
+    WRITE AUDIT-LOG-RECORD
+    CLOSE AUDIT-LOG-FILE.
